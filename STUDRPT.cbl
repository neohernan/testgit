@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Print a roster of trainees from STUDENT-MASTER showing
+      *           NOMBRE, VIENDO and NUMERO with a completion percentage,
+      *           for the training coordinator.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Student-Progress-Report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDMAST-STATUS          PIC XX.
+           88  WS-STUDMAST-OK          VALUE "00".
+       01  WS-RPTFILE-STATUS           PIC XX.
+           88  WS-RPTFILE-OK           VALUE "00".
+       01  WS-EOF-STUDENT              PIC X VALUE "N".
+           88  WS-END-OF-STUDENT       VALUE "Y".
+
+       COPY CURTAB.
+
+       01  WS-PERCENT-COMPLETE         PIC 999.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(20) VALUE "NOMBRE".
+           05  FILLER                  PIC X(40) VALUE "VIENDO".
+           05  FILLER                  PIC X(8)  VALUE "NUMERO".
+           05  FILLER                  PIC X(12) VALUE "PCT COMPLETE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-NOMBRE             PIC A(20).
+           05  WS-D-VIENDO             PIC A(40).
+           05  WS-D-NUMERO             PIC ZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  WS-D-PERCENT            PIC ZZ9.
+           05  FILLER                  PIC X(1) VALUE "%".
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT STUDENT-MASTER.
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "Unable to open STUDMAST, file status "
+                   WS-STUDMAST-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-RPTFILE-OK
+               DISPLAY "Unable to open RPTFILE, file status "
+                   WS-RPTFILE-STATUS
+               CLOSE STUDENT-MASTER
+               STOP RUN
+           END-IF.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM UNTIL WS-END-OF-STUDENT
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-END-OF-STUDENT TO TRUE
+                   NOT AT END
+                       PERFORM PRINT-STUDENT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       PRINT-STUDENT-LINE.
+           COMPUTE WS-PERCENT-COMPLETE =
+               (SM-NUMERO * 100) / WS-CURR-TOTAL-EPISODES.
+           MOVE SM-NOMBRE TO WS-D-NOMBRE.
+           MOVE SM-VIENDO TO WS-D-VIENDO.
+           MOVE SM-NUMERO TO WS-D-NUMERO.
+           MOVE WS-PERCENT-COMPLETE TO WS-D-PERCENT.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
