@@ -1,23 +1,351 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:  Batch-update the STUDENT-MASTER file from a daily
+      *           transaction file, instead of handling a single
+      *           trainee per run.
       * Tectonics: cobc
       ******************************************************************
-      PROGRAM-ID. Division-de-datos.
-
-      DATA DIVISION.
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      01 NOMBRE PIC A(20).
-      01 VIENDO PIC A(40) VALUE 'Tutorial de COBOL'.
-      01 NUMERO PIC 9(3) VALUE 6.
-
-      PROCEDURE DIVISION.
-      DISPLAY 'Hola mundo'.
-      MOVE 'The Hittos' TO NOMBRE.
-      DISPLAY "Mi nombre es : " NOMBRE.
-      DISPLAY "Titulo : " VIENDO.
-      DISPLAY "Este es el tutorial: " NUMERO.
-
-      STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Division-de-datos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC.
+
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-RECORD.
+           05  TR-STUDENT-ID           PIC X(6).
+           05  TR-NOMBRE               PIC A(20).
+           05  TR-VIENDO               PIC A(40).
+           05  TR-NUMERO               PIC 9(3).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDREC.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY RESTCTL.
+
+       WORKING-STORAGE SECTION.
+       01  NOMBRE                      PIC A(20).
+       01  VIENDO                      PIC A(40).
+       01  NUMERO                      PIC 9(3).
+       01  WS-STUDMAST-STATUS          PIC XX.
+           88  WS-STUDMAST-OK          VALUE "00".
+           88  WS-STUDMAST-NOTFOUND    VALUE "23".
+       01  WS-TRANFILE-STATUS          PIC XX.
+           88  WS-TRANFILE-OK          VALUE "00".
+       01  WS-EOF-TRAN                 PIC X VALUE "N".
+           88  WS-END-OF-TRAN          VALUE "Y".
+       01  WS-AUDITLOG-STATUS          PIC XX.
+           88  WS-AUDITLOG-OK          VALUE "00".
+       01  WS-RESTFILE-STATUS          PIC XX.
+           88  WS-RESTFILE-OK          VALUE "00".
+       01  WS-RESUME-FROM-ID           PIC X(6) VALUE SPACES.
+       01  WS-RESUME-FROM-SEQ          PIC 9(5) VALUE ZERO.
+
+       COPY CURTAB.
+
+       01  WS-VALIDATION-SWITCH        PIC X.
+           88  WS-VALID-TRANSACTION    VALUE "V".
+           88  WS-INVALID-TITLE        VALUE "T".
+           88  WS-INVALID-NUMERO       VALUE "N".
+
+       01  WS-OLD-NUMERO               PIC 9(3).
+       01  WS-OLD-VIENDO               PIC A(40).
+       01  WS-AUDIT-RESULT             PIC X(10).
+       01  WS-WRITE-RESULT             PIC X VALUE "N".
+           88  WS-WRITE-OK             VALUE "Y".
+
+       01  WS-COUNT-READ               PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-UPDATED            PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-REJECTED           PIC 9(5) VALUE ZERO.
+       01  WS-EDIT-READ                PIC ZZZZ9.
+       01  WS-EDIT-UPDATED             PIC ZZZZ9.
+       01  WS-EDIT-REJECTED            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY 'Hola mundo'.
+           PERFORM INITIALIZE-RESTART.
+           OPEN I-O STUDENT-MASTER.
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "Unable to open STUDMAST, file status "
+                   WS-STUDMAST-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRAN-FILE.
+           IF NOT WS-TRANFILE-OK
+               DISPLAY "Unable to open TRANFILE, file status "
+                   WS-TRANFILE-STATUS
+               CLOSE STUDENT-MASTER
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY "Unable to open AUDITLOG, file status "
+                   WS-AUDITLOG-STATUS
+               CLOSE STUDENT-MASTER
+               CLOSE TRAN-FILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-END-OF-TRAN
+               READ TRAN-FILE
+                   AT END
+                       SET WS-END-OF-TRAN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-READ
+      *                Skip by TRANFILE position (WS-COUNT-READ), not
+      *                by TR-STUDENT-ID - two records for the same
+      *                student in one run would otherwise alias and
+      *                the second would be skipped along with the
+      *                first.
+                       IF WS-RESUME-FROM-SEQ NOT = ZERO
+                           AND WS-COUNT-READ NOT >
+                               WS-RESUME-FROM-SEQ
+                           CONTINUE
+                       ELSE
+                           MOVE ZERO TO WS-RESUME-FROM-SEQ
+                           PERFORM PROCESS-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM WRITE-FINAL-CHECKPOINT.
+           PERFORM DISPLAY-CONTROL-TOTALS.
+           CLOSE STUDENT-MASTER.
+           CLOSE TRAN-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+       INITIALIZE-RESTART.
+           MOVE SPACES TO WS-RESUME-FROM-ID.
+           MOVE ZERO TO WS-RESUME-FROM-SEQ.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTFILE-OK
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF RST-IN-PROGRESS
+                   MOVE RST-LAST-STUDENT-ID TO WS-RESUME-FROM-ID
+                   MOVE RST-LAST-SEQUENCE TO WS-RESUME-FROM-SEQ
+                   DISPLAY "Resuming batch after student "
+                       WS-RESUME-FROM-ID " (record " WS-RESUME-FROM-SEQ
+                       ")"
+               END-IF
+           END-IF.
+           CLOSE RESTART-FILE.
+
+      *    Called only from the NOT INVALID KEY branches of
+      *    ADD-NEW-STUDENT/UPDATE-EXISTING-STUDENT - req005 wants this
+      *    to mark the last SUCCESSFULLY processed record, so a
+      *    rejected transaction is never checkpointed past and is
+      *    retried on the next restart once the TRANFILE record is
+      *    corrected.
+       WRITE-CHECKPOINT.
+           MOVE TR-STUDENT-ID TO RST-LAST-STUDENT-ID.
+           MOVE WS-COUNT-READ TO RST-LAST-SEQUENCE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RST-RUN-DATE.
+           SET RST-IN-PROGRESS TO TRUE.
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT WS-RESTFILE-OK
+               DISPLAY "Unable to open RESTCTL for checkpoint, "
+                   "file status " WS-RESTFILE-STATUS
+               CLOSE STUDENT-MASTER
+               CLOSE TRAN-FILE
+               CLOSE AUDIT-FILE
+               STOP RUN
+           END-IF.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       WRITE-FINAL-CHECKPOINT.
+           MOVE SPACES TO RST-LAST-STUDENT-ID.
+           MOVE ZERO TO RST-LAST-SEQUENCE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RST-RUN-DATE.
+           SET RST-COMPLETE TO TRUE.
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT WS-RESTFILE-OK
+               DISPLAY "Unable to open RESTCTL for final checkpoint, "
+                   "file status " WS-RESTFILE-STATUS
+               CLOSE STUDENT-MASTER
+               CLOSE TRAN-FILE
+               CLOSE AUDIT-FILE
+               STOP RUN
+           END-IF.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       DISPLAY-CONTROL-TOTALS.
+           MOVE WS-COUNT-READ TO WS-EDIT-READ.
+           MOVE WS-COUNT-UPDATED TO WS-EDIT-UPDATED.
+           MOVE WS-COUNT-REJECTED TO WS-EDIT-REJECTED.
+           DISPLAY "================================================".
+           DISPLAY "DIVISION-DE-DATOS - CONTROL TOTALS".
+           DISPLAY "  RECORDS READ     : " WS-EDIT-READ.
+           DISPLAY "  RECORDS UPDATED  : " WS-EDIT-UPDATED.
+           DISPLAY "  RECORDS REJECTED : " WS-EDIT-REJECTED.
+           DISPLAY "================================================".
+           INITIALIZE AUDIT-TOTALS-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO ATR-TIMESTAMP.
+           MOVE "TOTALS" TO ATR-RECORD-TYPE.
+           MOVE WS-COUNT-READ TO ATR-COUNT-READ.
+           MOVE WS-COUNT-UPDATED TO ATR-COUNT-UPDATED.
+           MOVE WS-COUNT-REJECTED TO ATR-COUNT-REJECTED.
+           WRITE AUDIT-RECORD.
+
+       PROCESS-TRANSACTION.
+           PERFORM VALIDATE-CURRICULUM.
+           IF WS-VALID-TRANSACTION
+               MOVE TR-STUDENT-ID TO SM-STUDENT-ID
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       MOVE ZERO TO WS-OLD-NUMERO
+                       MOVE SPACES TO WS-OLD-VIENDO
+                       PERFORM ADD-NEW-STUDENT
+                   NOT INVALID KEY
+                       MOVE SM-NUMERO TO WS-OLD-NUMERO
+                       MOVE SM-VIENDO TO WS-OLD-VIENDO
+                       PERFORM UPDATE-EXISTING-STUDENT
+               END-READ
+               IF WS-WRITE-OK
+                   MOVE SM-NOMBRE TO NOMBRE
+                   MOVE SM-VIENDO TO VIENDO
+                   MOVE SM-NUMERO TO NUMERO
+                   DISPLAY "Mi nombre es : " NOMBRE
+                   DISPLAY "Titulo : " VIENDO
+                   DISPLAY "Este es el tutorial: " NUMERO
+               END-IF
+           ELSE
+               PERFORM REJECT-TRANSACTION
+           END-IF.
+
+       VALIDATE-CURRICULUM.
+      *    TR-NUMERO = 000 is the "not started" reset value and isn't
+      *    in the curriculum table, so it's exempt from the table
+      *    lookup - same rule STUDMNT.cbl's VALIDATE-CURRICULUM applies
+      *    to MT-NUMERO, since both programs write the same
+      *    STUDENT-MASTER file and must agree on what a reset looks
+      *    like.
+           IF TR-NUMERO = ZERO
+               SET WS-VALID-TRANSACTION TO TRUE
+           ELSE
+               SET WS-INVALID-NUMERO TO TRUE
+               SET WS-CURR-IDX TO 1
+               SEARCH WS-CURR-ENTRY
+                   AT END
+                       SET WS-INVALID-NUMERO TO TRUE
+                   WHEN WS-CURR-NUMERO (WS-CURR-IDX) = TR-NUMERO
+                       IF WS-CURR-VIENDO (WS-CURR-IDX) = TR-VIENDO
+                           SET WS-VALID-TRANSACTION TO TRUE
+                       ELSE
+                           SET WS-INVALID-TITLE TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       REJECT-TRANSACTION.
+           IF WS-INVALID-NUMERO
+               DISPLAY "Rejected - unknown NUMERO " TR-NUMERO
+                   " for student " TR-STUDENT-ID
+           ELSE
+               DISPLAY "Rejected - VIENDO does not match NUMERO "
+                   TR-NUMERO " for student " TR-STUDENT-ID
+           END-IF.
+           MOVE ZERO TO WS-OLD-NUMERO.
+           MOVE SPACES TO WS-OLD-VIENDO.
+           MOVE "REJECTED" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-COUNT-REJECTED.
+
+       ADD-NEW-STUDENT.
+           MOVE TR-STUDENT-ID TO SM-STUDENT-ID.
+           MOVE TR-NOMBRE TO SM-NOMBRE.
+           IF TR-NUMERO = ZERO
+               MOVE SPACES TO SM-VIENDO
+           ELSE
+               MOVE TR-VIENDO TO SM-VIENDO
+           END-IF.
+           MOVE TR-NUMERO TO SM-NUMERO.
+           MOVE "A" TO SM-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SM-LAST-UPDATE.
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to add student: " TR-STUDENT-ID
+                   MOVE "N" TO WS-WRITE-RESULT
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-COUNT-REJECTED
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-WRITE-RESULT
+                   MOVE "ADDED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-COUNT-UPDATED
+                   PERFORM WRITE-CHECKPOINT
+           END-WRITE.
+
+       UPDATE-EXISTING-STUDENT.
+           MOVE TR-NOMBRE TO SM-NOMBRE.
+           IF TR-NUMERO = ZERO
+               MOVE SPACES TO SM-VIENDO
+           ELSE
+               MOVE TR-VIENDO TO SM-VIENDO
+           END-IF.
+           MOVE TR-NUMERO TO SM-NUMERO.
+      *    Re-activate the record whenever NUMERO changes so a
+      *    trainee who was already exported (SM-EXPORTED) and is sent
+      *    through the curriculum again can be re-exported once they
+      *    finish the second time - otherwise STUDEXP.cbl's
+      *    NOT SM-EXPORTED guard stays permanently false for them.
+           SET SM-ACTIVE TO TRUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SM-LAST-UPDATE.
+           REWRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to update student: " SM-STUDENT-ID
+                   MOVE "N" TO WS-WRITE-RESULT
+                   MOVE "FAILED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-COUNT-REJECTED
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-WRITE-RESULT
+                   MOVE "UPDATED" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-COUNT-UPDATED
+                   PERFORM WRITE-CHECKPOINT
+           END-REWRITE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE TR-STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE WS-OLD-NUMERO TO AUD-OLD-NUMERO.
+           MOVE WS-OLD-VIENDO TO AUD-OLD-VIENDO.
+           MOVE TR-NUMERO TO AUD-NEW-NUMERO.
+           MOVE TR-VIENDO TO AUD-NEW-VIENDO.
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT.
+           WRITE AUDIT-RECORD.
