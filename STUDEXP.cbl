@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Extract trainees who finished the curriculum to a CSV
+      *           file formatted for the external LMS to ingest. Each
+      *           student is exported once - SM-STATUS is flipped to
+      *           SM-EXPORTED so a later run doesn't re-credit the same
+      *           completion.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Student-Export.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT LMS-EXPORT-FILE ASSIGN TO "LMSEXPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LMSEXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC.
+
+       FD  LMS-EXPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LMS-EXPORT-LINE             PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDMAST-STATUS          PIC XX.
+           88  WS-STUDMAST-OK          VALUE "00".
+       01  WS-LMSEXPORT-STATUS         PIC XX.
+           88  WS-LMSEXPORT-OK         VALUE "00".
+       01  WS-EOF-STUDENT              PIC X VALUE "N".
+           88  WS-END-OF-STUDENT       VALUE "Y".
+       01  WS-COUNT-EXPORTED           PIC 9(5) VALUE ZERO.
+
+       COPY CURTAB.
+
+       01  WS-CSV-HEADER               PIC X(45) VALUE
+           "STUDENT_ID,NOMBRE,VIENDO,NUMERO,COMPLETED_ON".
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN I-O STUDENT-MASTER.
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "Unable to open STUDMAST, file status "
+                   WS-STUDMAST-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LMS-EXPORT-FILE.
+           IF NOT WS-LMSEXPORT-OK
+               DISPLAY "Unable to open LMSEXPORT, file status "
+                   WS-LMSEXPORT-STATUS
+               CLOSE STUDENT-MASTER
+               STOP RUN
+           END-IF.
+           MOVE WS-CSV-HEADER TO LMS-EXPORT-LINE.
+           WRITE LMS-EXPORT-LINE.
+           PERFORM UNTIL WS-END-OF-STUDENT
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-END-OF-STUDENT TO TRUE
+                   NOT AT END
+                       IF SM-NUMERO =
+                               WS-CURR-NUMERO (WS-CURR-TOTAL-EPISODES)
+                               AND NOT SM-EXPORTED
+                           PERFORM EXPORT-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+           CLOSE LMS-EXPORT-FILE.
+           DISPLAY "Completed records exported: " WS-COUNT-EXPORTED.
+           STOP RUN.
+
+      *    SM-EXPORTED is persisted to STUDMAST BEFORE the CSV line is
+      *    emitted. If the REWRITE fails, the record is skipped for
+      *    this run instead of being written to the CSV - otherwise a
+      *    REWRITE failure would leave NOT SM-EXPORTED true and the
+      *    next run would export (and double-credit) the same
+      *    completion.
+       EXPORT-STUDENT.
+           SET SM-EXPORTED TO TRUE.
+           REWRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to flag student as exported, "
+                       "skipping export: " SM-STUDENT-ID
+               NOT INVALID KEY
+                   PERFORM WRITE-CSV-RECORD
+           END-REWRITE.
+
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO LMS-EXPORT-LINE.
+           STRING
+                   FUNCTION TRIM(SM-STUDENT-ID)  DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(SM-NOMBRE)      DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(SM-VIENDO)      DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   SM-NUMERO                     DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(SM-LAST-UPDATE) DELIMITED BY SIZE
+               INTO LMS-EXPORT-LINE
+           END-STRING.
+           WRITE LMS-EXPORT-LINE.
+           ADD 1 TO WS-COUNT-EXPORTED.
