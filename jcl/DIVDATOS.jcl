@@ -0,0 +1,36 @@
+//DIVDATOS JOB (ACCTNO),'TUTORIAL UPDATE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M
+//*****************************************************************
+//* DAILY COBOL TUTORIAL PROGRESS UPDATE
+//*
+//* SORTSTP sorts the incoming transaction file into student-id
+//* order before UPDTSTP applies it, so updates are always applied
+//* in a predictable sequence.
+//*
+//* UPDTSTP runs the STUDENT-MASTER batch update. The load module
+//* is DIVDATO - link-edited under that 8-character alias because
+//* JCL PGM= names cannot contain the hyphens in the COBOL
+//* PROGRAM-ID (Division-de-datos).
+//*****************************************************************
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=TRAIN.TUTORIAL.TRANFILE,DISP=SHR
+//SORTOUT  DD DSN=TRAIN.TUTORIAL.TRANFILE.SORTED,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*
+//UPDTSTP  EXEC PGM=DIVDATO,COND=(0,NE,SORTSTP)
+//STEPLIB  DD DSN=TRAIN.TUTORIAL.LOADLIB,DISP=SHR
+//STUDMAST DD DSN=TRAIN.TUTORIAL.STUDMAST,DISP=SHR
+//TRANFILE DD DSN=TRAIN.TUTORIAL.TRANFILE.SORTED,
+//            DISP=(OLD,DELETE,DELETE)
+//AUDITLOG DD DSN=TRAIN.TUTORIAL.AUDITLOG,
+//            DISP=MOD
+//RESTCTL  DD DSN=TRAIN.TUTORIAL.RESTCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
