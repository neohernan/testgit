@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Add, change or delete STUDENT-MASTER records from a
+      *           maintenance transaction file, so trainers can correct
+      *           a mistyped name or reset an episode number without a
+      *           recompile. NUMERO/VIENDO changes are checked against
+      *           the same curriculum table the batch update uses, so
+      *           a maintenance typo can't reopen the hole req003
+      *           closed for the transaction-file path. Every add,
+      *           change and delete is logged to AUDITLOG, the same
+      *           file the batch update writes, so req004's audit
+      *           trail covers both paths that mutate STUDMAST.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Student-Maintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT MAINT-FILE ASSIGN TO "MAINTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINTFILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+       COPY STUDREC.
+
+       FD  MAINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-RECORD.
+           05  MT-ACTION               PIC X(1).
+               88  MT-ADD              VALUE "A".
+               88  MT-CHANGE           VALUE "C".
+               88  MT-DELETE           VALUE "D".
+           05  MT-STUDENT-ID           PIC X(6).
+           05  MT-NOMBRE               PIC A(20).
+           05  MT-VIENDO               PIC A(40).
+           05  MT-NUMERO               PIC 9(3).
+           05  MT-NUMERO-SW            PIC X(1).
+      *        MT-NUMERO-SW distinguishes "NUMERO not supplied on
+      *        this transaction" from "NUMERO supplied as 000", so a
+      *        trainer can reset a trainee back to the curriculum
+      *        start without that reset being swallowed as a no-op.
+               88  MT-NUMERO-SUPPLIED  VALUE "Y".
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDMAST-STATUS          PIC XX.
+           88  WS-STUDMAST-OK          VALUE "00".
+       01  WS-MAINTFILE-STATUS         PIC XX.
+           88  WS-MAINTFILE-OK         VALUE "00".
+       01  WS-AUDITLOG-STATUS          PIC XX.
+           88  WS-AUDITLOG-OK          VALUE "00".
+       01  WS-EOF-MAINT                PIC X VALUE "N".
+           88  WS-END-OF-MAINT         VALUE "Y".
+       01  WS-APPLY-OK                 PIC X VALUE "Y".
+
+       COPY CURTAB.
+
+       01  WS-VALIDATION-SWITCH        PIC X.
+           88  WS-VALID-TRANSACTION    VALUE "V".
+           88  WS-INVALID-TITLE        VALUE "T".
+           88  WS-INVALID-NUMERO       VALUE "N".
+
+       01  WS-OLD-NUMERO               PIC 9(3).
+       01  WS-OLD-VIENDO               PIC A(40).
+       01  WS-NEW-NUMERO               PIC 9(3).
+       01  WS-NEW-VIENDO               PIC A(40).
+       01  WS-AUDIT-RESULT             PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN I-O STUDENT-MASTER.
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "Unable to open STUDMAST, file status "
+                   WS-STUDMAST-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT MAINT-FILE.
+           IF NOT WS-MAINTFILE-OK
+               DISPLAY "Unable to open MAINTFILE, file status "
+                   WS-MAINTFILE-STATUS
+               CLOSE STUDENT-MASTER
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY "Unable to open AUDITLOG, file status "
+                   WS-AUDITLOG-STATUS
+               CLOSE STUDENT-MASTER
+               CLOSE MAINT-FILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-END-OF-MAINT
+               READ MAINT-FILE
+                   AT END
+                       SET WS-END-OF-MAINT TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-MAINT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+           CLOSE MAINT-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+       PROCESS-MAINT-RECORD.
+           EVALUATE TRUE
+               WHEN MT-ADD
+                   PERFORM ADD-STUDENT
+               WHEN MT-CHANGE
+                   PERFORM CHANGE-STUDENT
+               WHEN MT-DELETE
+                   PERFORM DELETE-STUDENT
+               WHEN OTHER
+                   DISPLAY "Unknown action code for student "
+                       MT-STUDENT-ID
+           END-EVALUATE.
+
+       VALIDATE-CURRICULUM.
+           IF MT-NUMERO = ZERO
+               SET WS-VALID-TRANSACTION TO TRUE
+           ELSE
+               SET WS-INVALID-NUMERO TO TRUE
+               SET WS-CURR-IDX TO 1
+               SEARCH WS-CURR-ENTRY
+                   AT END
+                       SET WS-INVALID-NUMERO TO TRUE
+                   WHEN WS-CURR-NUMERO (WS-CURR-IDX) = MT-NUMERO
+                       IF WS-CURR-VIENDO (WS-CURR-IDX) = MT-VIENDO
+                           SET WS-VALID-TRANSACTION TO TRUE
+                       ELSE
+                           SET WS-INVALID-TITLE TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       REJECT-MAINT-RECORD.
+           IF WS-INVALID-NUMERO
+               DISPLAY "Rejected - unknown NUMERO " MT-NUMERO
+                   " for student " MT-STUDENT-ID
+           ELSE
+               DISPLAY "Rejected - VIENDO does not match NUMERO "
+                   MT-NUMERO " for student " MT-STUDENT-ID
+           END-IF.
+
+       ADD-STUDENT.
+           PERFORM VALIDATE-CURRICULUM.
+           MOVE ZERO TO WS-OLD-NUMERO.
+           MOVE SPACES TO WS-OLD-VIENDO.
+           IF WS-VALID-TRANSACTION
+               MOVE MT-STUDENT-ID TO SM-STUDENT-ID
+               MOVE MT-NOMBRE TO SM-NOMBRE
+               IF MT-NUMERO = ZERO
+                   MOVE SPACES TO SM-VIENDO
+               ELSE
+                   MOVE MT-VIENDO TO SM-VIENDO
+               END-IF
+               MOVE MT-NUMERO TO SM-NUMERO
+               MOVE "A" TO SM-STATUS
+               MOVE FUNCTION CURRENT-DATE(1:8) TO SM-LAST-UPDATE
+               MOVE SM-NUMERO TO WS-NEW-NUMERO
+               MOVE SM-VIENDO TO WS-NEW-VIENDO
+               WRITE STUDENT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Add failed, student already exists: "
+                           MT-STUDENT-ID
+                       MOVE "FAILED" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                   NOT INVALID KEY
+                       DISPLAY "Added student " MT-STUDENT-ID
+                       MOVE "ADDED" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           ELSE
+               MOVE MT-NUMERO TO WS-NEW-NUMERO
+               MOVE MT-VIENDO TO WS-NEW-VIENDO
+               PERFORM REJECT-MAINT-RECORD
+               MOVE "REJECTED" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       CHANGE-STUDENT.
+           MOVE MT-STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "Change failed, student not found: "
+                       MT-STUDENT-ID
+               NOT INVALID KEY
+                   PERFORM APPLY-CHANGES
+           END-READ.
+
+       APPLY-CHANGES.
+           MOVE "Y" TO WS-APPLY-OK.
+           MOVE SM-NUMERO TO WS-OLD-NUMERO.
+           MOVE SM-VIENDO TO WS-OLD-VIENDO.
+           IF MT-NOMBRE NOT = SPACES
+               MOVE MT-NOMBRE TO SM-NOMBRE
+           END-IF.
+           IF MT-NUMERO-SUPPLIED
+               PERFORM VALIDATE-CURRICULUM
+               IF WS-VALID-TRANSACTION
+                   MOVE MT-NUMERO TO SM-NUMERO
+                   IF MT-NUMERO = ZERO
+                       MOVE SPACES TO SM-VIENDO
+                   ELSE
+                       MOVE MT-VIENDO TO SM-VIENDO
+                   END-IF
+      *            Re-activate the record whenever NUMERO changes so
+      *            an already-exported trainee (SM-EXPORTED) sent
+      *            through the curriculum again can be re-exported -
+      *            see test_Cap5.cbl's UPDATE-EXISTING-STUDENT.
+                   SET SM-ACTIVE TO TRUE
+               ELSE
+                   PERFORM REJECT-MAINT-RECORD
+                   MOVE "N" TO WS-APPLY-OK
+               END-IF
+           END-IF.
+           IF WS-APPLY-OK = "Y"
+               MOVE FUNCTION CURRENT-DATE(1:8) TO SM-LAST-UPDATE
+               MOVE SM-NUMERO TO WS-NEW-NUMERO
+               MOVE SM-VIENDO TO WS-NEW-VIENDO
+               REWRITE STUDENT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Change failed for student: "
+                           MT-STUDENT-ID
+                       MOVE "FAILED" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                   NOT INVALID KEY
+                       DISPLAY "Changed student " MT-STUDENT-ID
+                       MOVE "CHANGED" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+               END-REWRITE
+           ELSE
+               MOVE WS-OLD-NUMERO TO WS-NEW-NUMERO
+               MOVE WS-OLD-VIENDO TO WS-NEW-VIENDO
+               MOVE "REJECTED" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       DELETE-STUDENT.
+           MOVE MT-STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "Delete failed, student not found: "
+                       MT-STUDENT-ID
+               NOT INVALID KEY
+                   MOVE SM-NUMERO TO WS-OLD-NUMERO
+                   MOVE SM-VIENDO TO WS-OLD-VIENDO
+                   MOVE ZERO TO WS-NEW-NUMERO
+                   MOVE SPACES TO WS-NEW-VIENDO
+                   DELETE STUDENT-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "Delete failed for student: "
+                               MT-STUDENT-ID
+                           MOVE "FAILED" TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUDIT-RECORD
+                       NOT INVALID KEY
+                           DISPLAY "Deleted student " MT-STUDENT-ID
+                           MOVE "DELETED" TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE MT-STUDENT-ID TO AUD-STUDENT-ID.
+           MOVE WS-OLD-NUMERO TO AUD-OLD-NUMERO.
+           MOVE WS-OLD-VIENDO TO AUD-OLD-VIENDO.
+           MOVE WS-NEW-NUMERO TO AUD-NEW-NUMERO.
+           MOVE WS-NEW-VIENDO TO AUD-NEW-VIENDO.
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT.
+           WRITE AUDIT-RECORD.
