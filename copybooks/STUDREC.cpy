@@ -0,0 +1,15 @@
+      ******************************************************************
+      * STUDREC - shared STUDENT-MASTER record layout. COPY this into
+      *           the FILE SECTION of any program that opens STUDMAST
+      *           (batch update, reporting, export, maintenance) so the
+      *           layout can't drift between programs.
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID           PIC X(6).
+           05  SM-NOMBRE               PIC A(20).
+           05  SM-VIENDO               PIC A(40).
+           05  SM-NUMERO               PIC 9(3).
+           05  SM-STATUS               PIC X(1).
+               88  SM-ACTIVE           VALUE "A".
+               88  SM-EXPORTED         VALUE "X".
+           05  SM-LAST-UPDATE          PIC X(8).
