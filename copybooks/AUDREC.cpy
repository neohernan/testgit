@@ -0,0 +1,23 @@
+      ******************************************************************
+      * AUDREC - one line per STUDENT-MASTER change (or rejection),
+      *          appended to the permanent audit log.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  AUD-STUDENT-ID          PIC X(6).
+           05  AUD-OLD-NUMERO          PIC 9(3).
+           05  AUD-OLD-VIENDO          PIC A(40).
+           05  AUD-NEW-NUMERO          PIC 9(3).
+           05  AUD-NEW-VIENDO          PIC A(40).
+           05  AUD-RESULT              PIC X(10).
+
+      * End-of-run control-totals record, same physical size as
+      * AUDIT-RECORD above, written once per run so AUDITLOG stays a
+      * fixed-layout file instead of a mix of structured and free text.
+       01  AUDIT-TOTALS-RECORD REDEFINES AUDIT-RECORD.
+           05  ATR-TIMESTAMP           PIC X(21).
+           05  ATR-RECORD-TYPE         PIC X(10).
+           05  ATR-COUNT-READ          PIC 9(5).
+           05  ATR-COUNT-UPDATED       PIC 9(5).
+           05  ATR-COUNT-REJECTED      PIC 9(5).
+           05  FILLER                  PIC X(77).
