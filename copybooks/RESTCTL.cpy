@@ -0,0 +1,19 @@
+      ******************************************************************
+      * RESTCTL - single-record checkpoint control file. Holds the
+      *           position (RST-LAST-SEQUENCE, a 1-based count of
+      *           TRANFILE records read) and ID of the last student
+      *           successfully processed by the batch update, so a
+      *           resubmitted run can skip past the work an earlier,
+      *           abended run already completed. The skip decision on
+      *           restart is made on RST-LAST-SEQUENCE, not the ID -
+      *           a record count can't alias across two TRANFILE
+      *           records that happen to carry the same student ID,
+      *           the way an ID-only comparison can.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RST-LAST-STUDENT-ID     PIC X(6).
+           05  RST-LAST-SEQUENCE       PIC 9(5).
+           05  RST-RUN-DATE            PIC X(8).
+           05  RST-STATUS              PIC X(1).
+               88  RST-IN-PROGRESS     VALUE "I".
+               88  RST-COMPLETE        VALUE "C".
