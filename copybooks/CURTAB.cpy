@@ -0,0 +1,34 @@
+      ******************************************************************
+      * CURTAB - reference table of valid tutorial episode numbers and
+      *          their expected titles. Used to reject transactions
+      *          carrying a NUMERO/VIENDO pair that doesn't match the
+      *          real curriculum.
+      ******************************************************************
+       01  WS-CURRICULUM-DATA.
+           05  FILLER PIC X(43) VALUE
+               "001Introduccion a COBOL                    ".
+           05  FILLER PIC X(43) VALUE
+               "002Variables y Tipos de Datos              ".
+           05  FILLER PIC X(43) VALUE
+               "003Estructuras de Control                  ".
+           05  FILLER PIC X(43) VALUE
+               "004Tablas y Arreglos                       ".
+           05  FILLER PIC X(43) VALUE
+               "005Manejo de Archivos                      ".
+           05  FILLER PIC X(43) VALUE
+               "006Tutorial de COBOL                       ".
+           05  FILLER PIC X(43) VALUE
+               "007Subprogramas y Copybooks                ".
+           05  FILLER PIC X(43) VALUE
+               "008Ordenamiento y Clasificacion            ".
+           05  FILLER PIC X(43) VALUE
+               "009Procesamiento por Lotes                 ".
+           05  FILLER PIC X(43) VALUE
+               "010Proyecto Final                          ".
+
+       01  WS-CURRICULUM-TABLE REDEFINES WS-CURRICULUM-DATA.
+           05  WS-CURR-ENTRY OCCURS 10 TIMES INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-NUMERO      PIC 9(3).
+               10  WS-CURR-VIENDO      PIC A(40).
+
+       01  WS-CURR-TOTAL-EPISODES     PIC 9(3) VALUE 10.
